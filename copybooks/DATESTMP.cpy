@@ -0,0 +1,35 @@
+000100******************************************************************
+000200* COPYBOOK:      DATESTMP
+000300* AUTHOR:        WALTER JACOB
+000400* INSTALLATION:  DATA PROCESSING
+000500* DATE-WRITTEN:  08/08/2026
+000600* PURPOSE:       SHARED RUN DATE/TIME STAMP LAID OUT FROM
+000700*                FUNCTION CURRENT-DATE. COPIED INTO EVERY BATCH
+000800*                PROGRAM IN THE NIGHTLY JOB STREAM SO ALL OF A
+000900*                NIGHT'S REPORTS CARRY THE SAME RUN STAMP.
+001000*----------------------------------------------------------------
+001100* MODIFICATION HISTORY
+001200*----------------------------------------------------------------
+001300* DATE       INIT  DESCRIPTION
+001400* 08/08/2026 WJ    PULLED OUT OF LongestSubseq.cbl SO HELLO.cbl
+001500*                  CAN SHARE THE SAME LAYOUT.
+001550* 08/08/2026 WJ    ADDED WS-CURRENT-DATE-NUM AS AN ELEMENTARY
+001560*                  NUMERIC REDEFINITION OF WS-CURRENT-DATE SO IT
+001570*                  CAN BE MOVED INTO A NUMERIC-EDITED FIELD AND
+001580*                  GET SLASH INSERTION - A GROUP MOVE OF
+001590*                  WS-CURRENT-DATE ITSELF IS TREATED AS
+001595*                  ALPHANUMERIC AND SKIPS THE EDITING.
+001600******************************************************************
+001700 01  WS-CURRENT-DATE-DATA.
+001800     05  WS-CURRENT-DATE.
+001900         10  WS-CURRENT-YEAR     PIC 9(4).
+002000         10  WS-CURRENT-MONTH    PIC 9(2).
+002100         10  WS-CURRENT-DAY      PIC 9(2).
+002150     05  WS-CURRENT-DATE-NUM REDEFINES WS-CURRENT-DATE
+002160                             PIC 9(8).
+002200     05  WS-CURRENT-TIME.
+002300         10  WS-CURRENT-HOURS        PIC 9(2).
+002400         10  WS-CURRENT-MINUTE       PIC 9(2).
+002500         10  WS-CURRENT-SECOND       PIC 9(2).
+002600         10  WS-CURRENT-MILLISECONDS PIC 9(2).
+002700     05  WS-DIFF-FROM-GMT        PIC S9(4).
