@@ -0,0 +1,31 @@
+//NIGHTLY  JOB (ACCTNO),'DATA PROCESSING',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* NIGHTLY BATCH WINDOW
+//* RUNS LongestSubseq AND HELLO BACK TO BACK SO BOTH REPORTS FOR
+//* A GIVEN NIGHT ARE STAMPED FROM THE SAME RUN DATE (SEE THE
+//* SHARED DATESTMP COPYBOOK). SINGLE SCHEDULABLE ENTRY POINT FOR
+//* THE WHOLE BATCH WINDOW.
+//*--------------------------------------------------------------
+//*
+//STEP010  EXEC PGM=LONGSUBQ
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//LSINPUT  DD DSN=PROD.BATCH.LSINPUT,DISP=SHR
+//LSREPORT DD DSN=PROD.BATCH.LSREPORT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE)
+//LSCKPT   DD DSN=PROD.BATCH.LSCKPT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE)
+//LSAUDIT  DD DSN=PROD.BATCH.LSAUDIT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=HELLO,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//HELLOIN  DD DSN=PROD.BATCH.HELLOIN,DISP=SHR
+//HELLORPT DD DSN=PROD.BATCH.HELLORPT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE)
+//SYSOUT   DD SYSOUT=*
