@@ -1,55 +1,258 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. HELLO.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-           01 WS-A PIC 9(9) VALUE 23.
-           01 WS-B PIC 9(9) VALUE 137.
-           01 WS-C PIC 9(9).
-
-           01 WS-IDX PIC 9(9).
-
-           01 WS-VAL PIC 9(9).
-           01 WS-DIV PIC 9(9).
-           01 WS-REM PIC 9(9).
-           01 WS-MULT PIC 9(18).
-       PROCEDURE DIVISION.
-           MAIN-PROCEDURE.
-               MOVE 23 TO WS-C
-
-               ADD WS-A TO WS-B GIVING WS-VAL
-               DIVIDE WS-VAL BY WS-C GIVING WS-DIV REMAINDER WS-REM
-
-               DISPLAY "VAL:   " WS-VAL
-               DISPLAY "DIV:   " WS-DIV
-               DISPLAY "REM:   " WS-REM
-
-               PERFORM 100-MULTIPLY-VAL-REM
-
-               DISPLAY "VAL times REM is " WS-MULT.
-
-               PERFORM 200-FACTORIAL
-                   VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-C.
-
-               DISPLAY WS-C "! is " WS-MULT.
-
-               STOP RUN.
-
-           100-MULTIPLY-VAL-REM.
-               MULTIPLY WS-VAL BY WS-REM GIVING WS-MULT.
-
-           200-FACTORIAL.
-               IF WS-IDX IS EQUAL TO 1 THEN
-                   MOVE 1 TO WS-MULT
-               ELSE
-                   COMPUTE WS-MULT = WS-MULT * WS-IDX
-               END-IF.
-
-
-       END PROGRAM HELLO.
+000100******************************************************************
+000200* AUTHOR:        WALTER JACOB
+000300* INSTALLATION:  DATA PROCESSING
+000400* DATE-WRITTEN:  03/15/2019
+000500* DATE-COMPILED:
+000600* PURPOSE:       BATCH UTILITY THAT READS A TRANSACTION FILE OF
+000700*                A/B/C TRIPLES AND, FOR EACH ONE, REPORTS THE
+000800*                SUM, QUOTIENT, REMAINDER, PRODUCT AND FACTORIAL
+000900*                OF C.
+001000*----------------------------------------------------------------
+001100* MODIFICATION HISTORY
+001200*----------------------------------------------------------------
+001300* DATE       INIT  DESCRIPTION
+001400* 03/15/2019 WJ    ORIGINAL VERSION - SINGLE HARD-CODED TRIPLE.
+001500* 08/08/2026 WJ    200-FACTORIAL NOW DETECTS WHEN THE NEXT
+001600*                  MULTIPLY WOULD EXCEED PIC 9(18) AND HALTS
+001700*                  WITH AN OVERFLOW MESSAGE INSTEAD OF WRAPPING
+001800*                  SILENTLY.
+001900* 08/08/2026 WJ    CONVERTED TO A BATCH UTILITY - A/B/C TRIPLES
+002000*                  ARE NOW READ FROM A TRANSACTION FILE (HELLOIN)
+002100*                  AND ONE DETAIL LINE PER TRIPLE IS WRITTEN TO A
+002200*                  REPORT (HELLORPT) INSTEAD OF OPERATING ON A
+002300*                  SINGLE HARD-CODED TRIPLE.
+002400* 08/08/2026 WJ    RH1-DATE/RT-DATE NOW MOVED FROM THE NEW
+002500*                  ELEMENTARY WS-CURRENT-DATE-NUM SO THE SLASH
+002600*                  EDITING ACTUALLY TAKES (A GROUP MOVE OF
+002700*                  WS-CURRENT-DATE WAS ALPHANUMERIC AND SKIPPED
+002800*                  IT). WIDENED RD-FACT-NUMERIC/RD-FACT-TEXT AND
+002900*                  ADDED THE "=" SEPARATOR SO THE ZERO-DIVIDE
+003000*                  MESSAGE NO LONGER TRUNCATES.
+003100* 08/08/2026 WJ    1000-INITIALIZE NOW ROUTES ITS OPEN-FAILURE
+003200*                  PATHS THROUGH 9000-TERMINATE, GUARDED BY NEW
+003300*                  OPEN-SWITCHES, SO A FAILED HELLORPT OPEN NO
+003400*                  LONGER LEAVES HELLOIN OPEN AT STOP RUN.
+003500* 08/08/2026 WJ    THE VAL*REM PRODUCT WAS COMPUTED BY
+003600*                  100-MULTIPLY-VAL-REM AND THEN IMMEDIATELY
+003700*                  OVERWRITTEN BY 200-FACTORIAL'S FIRST
+003800*                  ITERATION BEFORE EVER REACHING THE REPORT.
+003900*                  ADDED WS-VAL-REM-PRODUCT TO CAPTURE IT AND A
+004000*                  NEW RD-MULT FIELD (WIDENING HELLO-REPORT-
+004100*                  RECORD TO PIC X(180)) SO THE REPORT SHOWS IT.
+004200******************************************************************
+004300 IDENTIFICATION DIVISION.
+004400 PROGRAM-ID. HELLO.
+004500 ENVIRONMENT DIVISION.
+004600 INPUT-OUTPUT SECTION.
+004700 FILE-CONTROL.
+004800     SELECT HELLO-INPUT-FILE ASSIGN TO "HELLOIN"
+004900         ORGANIZATION IS LINE SEQUENTIAL
+005000         FILE STATUS IS WS-HELLOIN-STATUS.
+005100     SELECT HELLO-REPORT-FILE ASSIGN TO "HELLORPT"
+005200         ORGANIZATION IS LINE SEQUENTIAL
+005300         FILE STATUS IS WS-HELLORPT-STATUS.
+005400 DATA DIVISION.
+005500 FILE SECTION.
+005600 FD  HELLO-INPUT-FILE.
+005700 01  HELLO-INPUT-RECORD.
+005800     05  HI-A                    PIC 9(9).
+005900     05  HI-B                    PIC 9(9).
+006000     05  HI-C                    PIC 9(9).
+006100 FD  HELLO-REPORT-FILE.
+006200 01  HELLO-REPORT-RECORD         PIC X(180).
+006300 WORKING-STORAGE SECTION.
+006400 COPY DATESTMP.
+006500
+006600 01  WS-A                        PIC 9(9).
+006700 01  WS-B                        PIC 9(9).
+006800 01  WS-C                        PIC 9(9).
+006900
+007000 01  WS-IDX                      PIC 9(9).
+007100
+007200 01  WS-VAL                      PIC 9(9).
+007300 01  WS-DIV                      PIC 9(9).
+007400 01  WS-REM                      PIC 9(9).
+007500 01  WS-MULT                     PIC 9(18).
+007600*    WS-MULT IS REUSED BY 200-FACTORIAL AS ITS RUNNING
+007700*    ACCUMULATOR, SO THE VAL*REM PRODUCT IS COPIED OUT TO
+007800*    WS-VAL-REM-PRODUCT BEFORE 200-FACTORIAL RUNS.
+007900 01  WS-VAL-REM-PRODUCT          PIC 9(18) VALUE ZERO.
+008000 01  WS-TRANS-COUNT              PIC 9(9) VALUE ZERO.
+008100
+008200 01  WS-SWITCHES.
+008300     05  WS-OVERFLOW-SWITCH      PIC X(01) VALUE "N".
+008400         88  WS-OVERFLOW-REACHED     VALUE "Y".
+008500     05  WS-EOF-SWITCH           PIC X(01) VALUE "N".
+008600         88  WS-EOF-REACHED          VALUE "Y".
+008700     05  WS-HELLOIN-OPEN-SWITCH  PIC X(01) VALUE "N".
+008800         88  WS-HELLOIN-IS-OPEN      VALUE "Y".
+008900     05  WS-HELLORPT-OPEN-SWITCH PIC X(01) VALUE "N".
+009000         88  WS-HELLORPT-IS-OPEN     VALUE "Y".
+009100
+009200 01  WS-FILE-STATUSES.
+009300     05  WS-HELLOIN-STATUS       PIC X(02).
+009400         88  HELLOIN-OK              VALUE "00".
+009500         88  HELLOIN-EOF             VALUE "10".
+009600     05  WS-HELLORPT-STATUS      PIC X(02).
+009700         88  HELLORPT-OK             VALUE "00".
+009800
+009900 01  WS-REPORT-HEADING-1.
+010000     05  FILLER                  PIC X(20)
+010100                     VALUE "TRANSACTION REPORT  ".
+010200     05  FILLER                  PIC X(07) VALUE "RUN ON ".
+010300     05  RH1-DATE                PIC 9999/99/99.
+010400
+010500 01  WS-REPORT-DETAIL.
+010600     05  FILLER                  PIC X(09) VALUE "TRANS NO ".
+010700     05  RD-TRANS-NO             PIC ZZZZZZZZ9.
+010800     05  FILLER                  PIC X(04) VALUE "  A=".
+010900     05  RD-A                    PIC ZZZZZZZZ9.
+011000     05  FILLER                  PIC X(04) VALUE "  B=".
+011100     05  RD-B                    PIC ZZZZZZZZ9.
+011200     05  FILLER                  PIC X(04) VALUE "  C=".
+011300     05  RD-C                    PIC ZZZZZZZZ9.
+011400     05  FILLER                  PIC X(06) VALUE "  VAL=".
+011500     05  RD-VAL                  PIC ZZZZZZZZ9.
+011600     05  FILLER                  PIC X(06) VALUE "  DIV=".
+011700     05  RD-DIV                  PIC ZZZZZZZZ9.
+011800     05  FILLER                  PIC X(06) VALUE "  REM=".
+011900     05  RD-REM                  PIC ZZZZZZZZ9.
+012000     05  FILLER                  PIC X(07) VALUE "  MULT=".
+012100     05  RD-MULT                 PIC Z(17)9.
+012200     05  FILLER                  PIC X(07) VALUE "  FACT=".
+012300     05  RD-FACT-NUMERIC         PIC Z(39)9.
+012400     05  RD-FACT-TEXT REDEFINES RD-FACT-NUMERIC
+012500                                 PIC X(40).
+012600
+012700 01  WS-REPORT-TRAILER.
+012800     05  FILLER                  PIC X(23)
+012900                     VALUE "END TRANSACTION REPORT ".
+013000     05  FILLER                  PIC X(03) VALUE "ON ".
+013100     05  RT-DATE                 PIC 9999/99/99.
+013200
+013300 PROCEDURE DIVISION.
+013400 0000-MAINLINE.
+013500         PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+013600         PERFORM 2000-PROCESS-TRANSACTIONS THRU 2000-EXIT.
+013700         PERFORM 9000-TERMINATE THRU 9000-EXIT.
+013800         STOP RUN.
+013900 0000-EXIT.
+014000         EXIT.
+014100
+014200 1000-INITIALIZE.
+014300         MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+014400         OPEN INPUT HELLO-INPUT-FILE.
+014500         IF NOT HELLOIN-OK THEN
+014600             DISPLAY "HELLOIN OPEN FAILED, STATUS="
+014700                 WS-HELLOIN-STATUS
+014800             MOVE 16 TO RETURN-CODE
+014900             PERFORM 9000-TERMINATE THRU 9000-EXIT
+015000             STOP RUN
+015100         END-IF.
+015200         SET WS-HELLOIN-IS-OPEN TO TRUE.
+015300         OPEN OUTPUT HELLO-REPORT-FILE.
+015400         IF NOT HELLORPT-OK THEN
+015500             DISPLAY "HELLORPT OPEN FAILED, STATUS="
+015600                 WS-HELLORPT-STATUS
+015700             MOVE 16 TO RETURN-CODE
+015800             PERFORM 9000-TERMINATE THRU 9000-EXIT
+015900             STOP RUN
+016000         END-IF.
+016100         SET WS-HELLORPT-IS-OPEN TO TRUE.
+016200         MOVE WS-CURRENT-DATE-NUM TO RH1-DATE.
+016300         WRITE HELLO-REPORT-RECORD FROM WS-REPORT-HEADING-1.
+016400 1000-EXIT.
+016500         EXIT.
+016600
+016700 2000-PROCESS-TRANSACTIONS.
+016800         PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT
+016900             UNTIL WS-EOF-REACHED.
+017000 2000-EXIT.
+017100         EXIT.
+017200
+017300 2100-READ-TRANSACTION.
+017400         READ HELLO-INPUT-FILE
+017500             AT END
+017600                 SET WS-EOF-REACHED TO TRUE
+017700             NOT AT END
+017800                 PERFORM 2200-PROCESS-ONE-TRANSACTION THRU
+017900                     2200-EXIT
+018000         END-READ.
+018100 2100-EXIT.
+018200         EXIT.
+018300
+018400 2200-PROCESS-ONE-TRANSACTION.
+018500         ADD 1 TO WS-TRANS-COUNT.
+018600         MOVE "N" TO WS-OVERFLOW-SWITCH.
+018700         MOVE HI-A TO WS-A.
+018800         MOVE HI-B TO WS-B.
+018900         MOVE HI-C TO WS-C.
+019000         ADD WS-A TO WS-B GIVING WS-VAL.
+019100         IF WS-C IS EQUAL TO ZERO THEN
+019200             MOVE ZEROS TO WS-DIV
+019300             MOVE ZEROS TO WS-REM
+019400             MOVE ZEROS TO WS-MULT
+019500             MOVE ZEROS TO WS-VAL-REM-PRODUCT
+019600             MOVE SPACES TO RD-FACT-TEXT
+019700             STRING "C IS ZERO - DIVIDE/FACTORIAL SKIPPED"
+019800                 DELIMITED BY SIZE INTO RD-FACT-TEXT
+019900         ELSE
+020000             DIVIDE WS-VAL BY WS-C GIVING WS-DIV
+020100                 REMAINDER WS-REM
+020200             PERFORM 100-MULTIPLY-VAL-REM
+020300             MOVE WS-MULT TO WS-VAL-REM-PRODUCT
+020400             PERFORM 200-FACTORIAL THRU 200-EXIT
+020500                 VARYING WS-IDX FROM 1 BY 1
+020600                 UNTIL WS-IDX > WS-C OR WS-OVERFLOW-REACHED
+020700             IF WS-OVERFLOW-REACHED THEN
+020800                 MOVE SPACES TO RD-FACT-TEXT
+020900                 STRING "OVERFLOW AT N=" WS-IDX
+021000                     DELIMITED BY SIZE INTO RD-FACT-TEXT
+021100             ELSE
+021200                 MOVE WS-MULT TO RD-FACT-NUMERIC
+021300             END-IF
+021400         END-IF.
+021500         PERFORM 2300-WRITE-DETAIL-LINE.
+021600 2200-EXIT.
+021700         EXIT.
+021800
+021900 2300-WRITE-DETAIL-LINE.
+022000         MOVE WS-TRANS-COUNT TO RD-TRANS-NO.
+022100         MOVE WS-A TO RD-A.
+022200         MOVE WS-B TO RD-B.
+022300         MOVE WS-C TO RD-C.
+022400         MOVE WS-VAL TO RD-VAL.
+022500         MOVE WS-DIV TO RD-DIV.
+022600         MOVE WS-REM TO RD-REM.
+022700         MOVE WS-VAL-REM-PRODUCT TO RD-MULT.
+022800         WRITE HELLO-REPORT-RECORD FROM WS-REPORT-DETAIL.
+022900
+023000 100-MULTIPLY-VAL-REM.
+023100         MULTIPLY WS-VAL BY WS-REM GIVING WS-MULT.
+023200
+023300 200-FACTORIAL.
+023400         IF WS-IDX IS EQUAL TO 1 THEN
+023500             MOVE 1 TO WS-MULT
+023600         ELSE
+023700             COMPUTE WS-MULT = WS-MULT * WS-IDX
+023800                 ON SIZE ERROR
+023900                     SET WS-OVERFLOW-REACHED TO TRUE
+024000             END-COMPUTE
+024100         END-IF.
+024200 200-EXIT.
+024300         EXIT.
+024400
+024500 9000-TERMINATE.
+024600         DISPLAY "TRANSACTIONS PROCESSED: " WS-TRANS-COUNT.
+024700         IF WS-HELLORPT-IS-OPEN
+024800             MOVE WS-CURRENT-DATE-NUM TO RT-DATE
+024900             WRITE HELLO-REPORT-RECORD FROM WS-REPORT-TRAILER
+025000             CLOSE HELLO-REPORT-FILE
+025100         END-IF.
+025200         IF WS-HELLOIN-IS-OPEN
+025300             CLOSE HELLO-INPUT-FILE
+025400         END-IF.
+025500 9000-EXIT.
+025600         EXIT.
+025700
+025800 END PROGRAM HELLO.
