@@ -1,79 +1,504 @@
-      ******************************************************************
-      * Author:    Walter Jacob
-      * Date:      04/10/2020
-      * Purpose:   Longest Increasing Subsequence Demo
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. LongestSubseq.
-       DATA DIVISION.
-           FILE SECTION.
-           WORKING-STORAGE SECTION.
-           01 WS-ARRAY-LENGTH PIC 99 VALUE 17.
-           01 WS-CURRENT-DATE-DATA.
-	              05 WS-CURRENT-DATE.
-	                  10 WS-CURRENT-YEAR	 PIC 9(4).
-	                  10 WS-CURRENT-MONTH PIC 9(2).
-	                  10 WS-CURRENT-DAY PIC 9(2).
-	              05 WS-CURRENT-TIME.
-	       	          10 WS-CURRENT-HOURS PIC 9(2).
-	       	          10 WS-CURRENT-MINUTE PIC 9(2).
-	       	          10 WS-CURRENT-SECOND PIC 9(2).
-	       	          10 WS-CURRENT-MILLISECONDS PIC 9(2).
-	              05 WS-DIFF-FROM-GMT	 PIC S9(4).
-           01 WS-I PIC 99.
-           01 WS-J PIC 99.
-           01 WS-LIS PIC 9.
-           01 WS-ARRAY.
-               05 WS-VALUE OCCURS 1 TO 50 TIMES
-               DEPENDING ON WS-ARRAY-LENGTH PIC 9.
-           01 WS-LENGTH-ARRAY.
-               05 WS-LENGTH-VALUE OCCURS 1 TO 50 TIMES
-               DEPENDING ON WS-ARRAY-LENGTH PIC 9.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           100-BEGIN.
-               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
-               COMPUTE WS-I = (FUNCTION RANDOM(WS-CURRENT-MILLISECONDS)) * 9.
-               PERFORM 200-FILL-ARRAY
-                   VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-ARRAY-LENGTH.
-               PERFORM 300-LIS.
-           DISPLAY "N:  " WS-ARRAY-LENGTH.
-           DISPLAY WS-ARRAY.
-           DISPLAY WS-LIS.
-
-           STOP RUN.
-
-           200-FILL-ARRAY.
-               COMPUTE WS-VALUE (WS-I) = (FUNCTION RANDOM()) * 9.
-
-           210-FILL-ARRAY-ZERO.
-               MOVE 0 TO WS-LENGTH-VALUE (WS-I).
-
-           300-LIS.
-               PERFORM 210-FILL-ARRAY-ZERO
-                   VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-ARRAY-LENGTH.
-               MOVE 1 TO WS-LENGTH-VALUE(1).
-               PERFORM VARYING WS-I FROM 2 BY 1
-                   UNTIL WS-I > WS-ARRAY-LENGTH
-                   PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-I
-                       IF WS-VALUE(WS-J) < WS-VALUE(WS-I)
-                       AND WS-LENGTH-VALUE(WS-J) > WS-LENGTH-VALUE(WS-I)
-                       THEN
-                           MOVE WS-LENGTH-VALUE(WS-J)
-                               TO WS-LENGTH-VALUE(WS-I)
-                       END-IF
-                   END-PERFORM
-                   COMPUTE
-                       WS-LENGTH-VALUE(WS-I) = WS-LENGTH-VALUE(WS-I) + 1
-               END-PERFORM.
-               MOVE 0 TO WS-LIS.
-               PERFORM 310-MAX-LIS
-                   VARYING WS-I FROM 1 BY 1
-                   UNTIL WS-I > WS-ARRAY-LENGTH.
-
-           310-MAX-LIS.
-               IF WS-LIS < WS-LENGTH-VALUE(WS-I) THEN
-                   MOVE WS-LENGTH-VALUE(WS-I) TO WS-LIS
-               END-IF.
-
-       END PROGRAM LongestSubseq.
+000100******************************************************************
+000200* AUTHOR:        WALTER JACOB
+000300* INSTALLATION:  DATA PROCESSING
+000400* DATE-WRITTEN:  04/10/2020
+000500* DATE-COMPILED:
+000600* PURPOSE:       LONGEST INCREASING SUBSEQUENCE OVER A DAILY
+000700*                SEQUENCE OF BUSINESS VALUES.
+000800*----------------------------------------------------------------
+000900* MODIFICATION HISTORY
+001000*----------------------------------------------------------------
+001100* DATE       INIT  DESCRIPTION
+001200* 04/10/2020 WJ    ORIGINAL VERSION - ARRAY FILLED WITH RANDOM
+001300*                  VALUES FOR DEMONSTRATION PURPOSES.
+001400* 08/08/2026 WJ    ARRAY IS NOW LOADED FROM A SEQUENTIAL INPUT
+001500*                  FILE (LSINPUT) INSTEAD OF FUNCTION RANDOM SO
+001600*                  A RUN CAN BE REPRODUCED EXACTLY.
+001700* 08/08/2026 WJ    ADDED PREDECESSOR BACKTRACE AND A PRINTED
+001800*                  REPORT (LSREPORT) SHOWING THE ACTUAL QUALIFYING
+001900*                  VALUES, NOT JUST THE LIS COUNT.
+002000* 08/08/2026 WJ    WIDENED WS-VALUE TO PIC S9(6) SO SIGNED,
+002100*                  MULTI-DIGIT BUSINESS FIGURES CAN BE COMPARED
+002200*                  DIRECTLY INSTEAD OF BUCKETING INTO 0-9.
+002300* 08/08/2026 WJ    ADDED PERIODIC CHECKPOINTS (LSCKPT) OF THE
+002400*                  IN-PROGRESS LENGTH/PREDECESSOR TABLES SO A LONG
+002500*                  RUN CAN RESTART WITHOUT RESCORING THE WHOLE
+002600*                  ARRAY FROM THE BEGINNING.
+002700* 08/08/2026 WJ    ADDED 2600-VALIDATE-DATA TO REJECT A
+002800*                  DEGENERATE OR TRUNCATED WS-ARRAY-LENGTH BEFORE
+002900*                  3000-COMPUTE-LIS IS TRUSTED TO SCORE IT.
+003000* 08/08/2026 WJ    EVERY RUN NOW APPENDS ITS TIMESTAMP, FULL
+003100*                  INPUT ARRAY AND LIS RESULT TO A PERSISTENT
+003200*                  AUDIT TRAIL FILE (LSAUDIT).
+003300* 08/08/2026 WJ    PROGRAM-ID SHORTENED TO LONGSUBQ (8 CHARS) SO
+003400*                  THE LOAD MODULE NAME FITS IN A JCL PGM=
+003500*                  PARAMETER. ALSO MADE THE 2500-CHECK-RESTART
+003600*                  MATCH ON AN INPUT CHECKSUM IN ADDITION TO
+003700*                  ARRAY LENGTH, AND ROUTED THE VALIDATION/OPEN
+003800*                  FAILURE PATHS THROUGH 9000-TERMINATE SO THEY
+003900*                  CLOSE THEIR FILES INSTEAD OF ABENDING OPEN.
+004000* 08/08/2026 WJ    WIDENED RD-VALUE/AV-VALUE TO PIC -(6)9 - THE
+004100*                  OLD -(5)9 SILENTLY DROPPED THE HIGH-ORDER DIGIT
+004200*                  OF ANY 6-DIGIT WS-VALUE. MOVED THE CHECKPOINT
+004300*                  CLEAR OUT OF 9000-TERMINATE AND INTO A NEW
+004400*                  3900-CLEAR-CHECKPOINT, PERFORMED ONLY AFTER
+004500*                  3000-COMPUTE-LIS FINISHES, SO A RUN THAT FAILS
+004600*                  VALIDATION OR FILE OPEN NO LONGER WIPES OUT A
+004700*                  CHECKPOINT LEFT BY AN EARLIER ABENDED RUN.
+004800* 08/08/2026 WJ    REPLACED THE ORDER-INSENSITIVE INPUT CHECKSUM
+004900*                  ON THE CHECKPOINT MATCH WITH A POSITION-BY-
+005000*                  POSITION COMPARE AGAINST EACH CHECKPOINTED
+005100*                  INPUT VALUE (CKPT-INPUT-VALUE) - A SUM COULD
+005200*                  NOT TELL TWO ARRAYS OF THE SAME LENGTH AND
+005300*                  TOTAL APART, INCLUDING THE SAME VALUES
+005400*                  REORDERED.
+005500******************************************************************
+005600 IDENTIFICATION DIVISION.
+005700 PROGRAM-ID. LONGSUBQ.
+005800 ENVIRONMENT DIVISION.
+005900 INPUT-OUTPUT SECTION.
+006000 FILE-CONTROL.
+006100     SELECT LS-INPUT-FILE ASSIGN TO "LSINPUT"
+006200         ORGANIZATION IS LINE SEQUENTIAL
+006300         FILE STATUS IS WS-LSINPUT-STATUS.
+006400     SELECT LS-REPORT-FILE ASSIGN TO "LSREPORT"
+006500         ORGANIZATION IS LINE SEQUENTIAL
+006600         FILE STATUS IS WS-LSREPORT-STATUS.
+006700     SELECT LS-CHECKPOINT-FILE ASSIGN TO "LSCKPT"
+006800         ORGANIZATION IS SEQUENTIAL
+006900         FILE STATUS IS WS-LSCKPT-STATUS.
+007000     SELECT LS-AUDIT-FILE ASSIGN TO "LSAUDIT"
+007100         ORGANIZATION IS LINE SEQUENTIAL
+007200         FILE STATUS IS WS-LSAUDIT-STATUS.
+007300 DATA DIVISION.
+007400 FILE SECTION.
+007500 FD  LS-INPUT-FILE.
+007600 01  LS-INPUT-RECORD             PIC S9(6)
+007700                                 SIGN IS LEADING SEPARATE.
+007800 FD  LS-REPORT-FILE.
+007900 01  LS-REPORT-RECORD            PIC X(132).
+008000 FD  LS-CHECKPOINT-FILE.
+008100 01  LS-CHECKPOINT-RECORD.
+008200     05  CKPT-POSITION-I         PIC 9(04).
+008300     05  CKPT-POSITION-J         PIC 9(04).
+008400     05  CKPT-ARRAY-LENGTH       PIC 9(04).
+008500     05  CKPT-ENTRY OCCURS 1 TO 2000 TIMES
+008600                DEPENDING ON CKPT-ARRAY-LENGTH.
+008700         10  CKPT-LENGTH-VALUE   PIC 9(04).
+008800         10  CKPT-PRED-VALUE     PIC 9(04).
+008900         10  CKPT-INPUT-VALUE    PIC S9(6)
+009000                                 SIGN IS LEADING SEPARATE.
+009100 FD  LS-AUDIT-FILE.
+009200 01  LS-AUDIT-RECORD             PIC X(132).
+009300 WORKING-STORAGE SECTION.
+009400 01  WS-ARRAY-LENGTH             PIC 9(04) VALUE ZERO.
+009500 COPY DATESTMP.
+009600 01  WS-I                        PIC 9(04).
+009700 01  WS-J                        PIC 9(04).
+009800 01  WS-LIS                      PIC 9(04).
+009900 01  WS-ARRAY-LENGTH-MAX         PIC 9(04) VALUE 2000.
+010000 01  WS-ARRAY.
+010100     05  WS-VALUE OCCURS 1 TO 2000 TIMES
+010200                  DEPENDING ON WS-ARRAY-LENGTH PIC S9(6).
+010300 01  WS-LENGTH-ARRAY.
+010400     05  WS-LENGTH-VALUE OCCURS 1 TO 2000 TIMES
+010500                  DEPENDING ON WS-ARRAY-LENGTH PIC 9(04).
+010600 01  WS-PRED-ARRAY.
+010700     05  WS-PRED-VALUE OCCURS 1 TO 2000 TIMES
+010800                  DEPENDING ON WS-ARRAY-LENGTH PIC 9(04).
+010900 01  WS-SUBSEQ-ARRAY.
+011000     05  WS-SUBSEQ-POSITION OCCURS 1 TO 2000 TIMES
+011100                  DEPENDING ON WS-ARRAY-LENGTH PIC 9(04).
+011200 01  WS-LIS-POSITION             PIC 9(04).
+011300 01  WS-K                        PIC 9(04).
+011400 01  WS-RESTART-I                PIC 9(04) VALUE 2.
+011500 01  WS-CKPT-IDX                 PIC 9(04).
+011600 01  WS-CHECKPOINT-INTERVAL      PIC 9(04) VALUE 250.
+011700 01  WS-CKPT-QUOTIENT            PIC 9(04).
+011800 01  WS-CKPT-REMAINDER           PIC 9(04).
+011900 01  WS-REPORT-HEADING-1.
+012000     05  FILLER                  PIC X(20)
+012100                     VALUE "LONGEST INCR SUBSEQ ".
+012200     05  FILLER                  PIC X(07) VALUE "RUN ON ".
+012300     05  RH1-DATE                PIC 9999/99/99.
+012400 01  WS-REPORT-HEADING-2.
+012500     05  FILLER                  PIC X(14) VALUE "ARRAY LENGTH: ".
+012600     05  RH2-ARRAY-LENGTH        PIC ZZZ9.
+012700     05  FILLER                  PIC X(14) VALUE "   LIS COUNT: ".
+012800     05  RH2-LIS                 PIC ZZZ9.
+012900 01  WS-REPORT-DETAIL.
+013000     05  FILLER                  PIC X(09) VALUE "POSITION ".
+013100     05  RD-POSITION             PIC ZZZ9.
+013200     05  FILLER                  PIC X(10) VALUE "   VALUE: ".
+013300     05  RD-VALUE                PIC -(6)9.
+013400 01  WS-REPORT-TRAILER.
+013500     05  FILLER                  PIC X(20)
+013600                     VALUE "END LIS REPORT  RUN ".
+013700     05  FILLER                  PIC X(03) VALUE "ON ".
+013800     05  RT-DATE                 PIC 9999/99/99.
+013900 01  WS-AUDIT-HEADING.
+014000     05  FILLER                  PIC X(11) VALUE "AUDIT RUN  ".
+014100     05  AH-DATE                 PIC 9999/99/99.
+014200     05  FILLER                  PIC X(04) VALUE " AT ".
+014300     05  AH-TIME                 PIC 9(08).
+014400 01  WS-AUDIT-LENGTH-LINE.
+014500     05  FILLER                  PIC X(14) VALUE "ARRAY LENGTH: ".
+014600     05  AL-LENGTH               PIC ZZZ9.
+014700 01  WS-AUDIT-VALUE-LINE.
+014800     05  FILLER                  PIC X(09) VALUE "POSITION ".
+014900     05  AV-POSITION             PIC ZZZ9.
+015000     05  FILLER                  PIC X(10) VALUE "   VALUE: ".
+015100     05  AV-VALUE                PIC -(6)9.
+015200 01  WS-AUDIT-RESULT-LINE.
+015300     05  FILLER                  PIC X(12) VALUE "LIS RESULT: ".
+015400     05  AR-LIS                  PIC ZZZ9.
+015500 01  WS-AUDIT-TRAILER            PIC X(20)
+015600                     VALUE "END AUDIT RECORD".
+015700 01  WS-FILE-STATUSES.
+015800     05  WS-LSINPUT-STATUS       PIC X(02).
+015900         88  LSINPUT-OK          VALUE "00".
+016000         88  LSINPUT-EOF         VALUE "10".
+016100     05  WS-LSREPORT-STATUS      PIC X(02).
+016200         88  LSREPORT-OK         VALUE "00".
+016300     05  WS-LSCKPT-STATUS        PIC X(02).
+016400         88  LSCKPT-OK           VALUE "00".
+016500         88  LSCKPT-EOF          VALUE "10".
+016600         88  LSCKPT-NOT-FOUND    VALUE "35".
+016700     05  WS-LSAUDIT-STATUS       PIC X(02).
+016800         88  LSAUDIT-OK              VALUE "00".
+016900         88  LSAUDIT-NOT-FOUND       VALUE "35".
+017000 01  WS-SWITCHES.
+017100     05  WS-EOF-SWITCH           PIC X(01) VALUE "N".
+017200         88  WS-EOF-REACHED      VALUE "Y".
+017300     05  WS-CHECKPOINT-SWITCH    PIC X(01) VALUE "N".
+017400         88  WS-CHECKPOINT-FOUND VALUE "Y".
+017500     05  WS-CKPT-MISMATCH-SWITCH PIC X(01) VALUE "N".
+017600         88  WS-CKPT-MISMATCH    VALUE "Y".
+017700     05  WS-TRUNCATED-SWITCH     PIC X(01) VALUE "N".
+017800         88  WS-DATA-TRUNCATED   VALUE "Y".
+017900     05  WS-LSINPUT-OPEN-SWITCH  PIC X(01) VALUE "N".
+018000         88  WS-LSINPUT-IS-OPEN  VALUE "Y".
+018100     05  WS-LSREPORT-OPEN-SWITCH PIC X(01) VALUE "N".
+018200         88  WS-LSREPORT-IS-OPEN VALUE "Y".
+018300 PROCEDURE DIVISION.
+018400 0000-MAINLINE.
+018500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+018600     PERFORM 2000-LOAD-ARRAY THRU 2000-EXIT.
+018700     PERFORM 2600-VALIDATE-DATA THRU 2600-EXIT.
+018800     PERFORM 2500-CHECK-RESTART THRU 2500-EXIT.
+018900     PERFORM 3000-COMPUTE-LIS THRU 3000-EXIT.
+019000     PERFORM 3900-CLEAR-CHECKPOINT.
+019100     PERFORM 4000-BACKTRACE-SUBSEQ THRU 4000-EXIT.
+019200     DISPLAY "N:  " WS-ARRAY-LENGTH.
+019300     DISPLAY WS-ARRAY.
+019400     DISPLAY WS-LIS.
+019500     PERFORM 5000-WRITE-REPORT THRU 5000-EXIT.
+019600     PERFORM 6000-WRITE-AUDIT THRU 6000-EXIT.
+019700     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+019800     STOP RUN.
+019900 0000-EXIT.
+020000     EXIT.
+020100*----------------------------------------------------------------
+020200* 1000-INITIALIZE - OPEN THE INPUT FILE AND ESTABLISH THE RUN
+020300* DATE/TIME STAMP.
+020400*----------------------------------------------------------------
+020500 1000-INITIALIZE.
+020600     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+020700     OPEN INPUT LS-INPUT-FILE.
+020800     IF NOT LSINPUT-OK
+020900         DISPLAY "LSINPUT OPEN FAILED, STATUS=" WS-LSINPUT-STATUS
+021000         MOVE 16 TO RETURN-CODE
+021100         PERFORM 9000-TERMINATE THRU 9000-EXIT
+021200         STOP RUN
+021300     END-IF.
+021400     SET WS-LSINPUT-IS-OPEN TO TRUE.
+021500     OPEN OUTPUT LS-REPORT-FILE.
+021600     IF NOT LSREPORT-OK
+021700         DISPLAY "LSREPORT OPEN FAILED, STATUS="
+021800             WS-LSREPORT-STATUS
+021900         MOVE 16 TO RETURN-CODE
+022000         PERFORM 9000-TERMINATE THRU 9000-EXIT
+022100         STOP RUN
+022200     END-IF.
+022300     SET WS-LSREPORT-IS-OPEN TO TRUE.
+022400 1000-EXIT.
+022500     EXIT.
+022600*----------------------------------------------------------------
+022700* 2000-LOAD-ARRAY - READ ONE VALUE PER RECORD FROM LS-INPUT-FILE
+022800* UNTIL END OF FILE, BUILDING WS-ARRAY AND WS-ARRAY-LENGTH SO THE
+022900* SAME INPUT DECK PRODUCES THE SAME RESULT EVERY TIME IT IS RUN.
+023000*----------------------------------------------------------------
+023100 2000-LOAD-ARRAY.
+023200     PERFORM 2100-READ-INPUT-RECORD THRU 2100-EXIT
+023300         UNTIL WS-EOF-REACHED.
+023400 2000-EXIT.
+023500     EXIT.
+023600 2100-READ-INPUT-RECORD.
+023700     READ LS-INPUT-FILE
+023800         AT END
+023900             SET WS-EOF-REACHED TO TRUE
+024000         NOT AT END
+024100             IF WS-ARRAY-LENGTH IS EQUAL TO WS-ARRAY-LENGTH-MAX
+024200                 SET WS-DATA-TRUNCATED TO TRUE
+024300                 SET WS-EOF-REACHED TO TRUE
+024400             ELSE
+024500                 ADD 1 TO WS-ARRAY-LENGTH
+024600                 MOVE LS-INPUT-RECORD TO WS-VALUE(WS-ARRAY-LENGTH)
+024700             END-IF
+024800     END-READ.
+024900 2100-EXIT.
+025000     EXIT.
+025100*----------------------------------------------------------------
+025200* 2600-VALIDATE-DATA - REJECT A DEGENERATE OR OUT-OF-RANGE
+025300* WS-ARRAY-LENGTH AND CONFIRM THE WHOLE INPUT DECK MADE IT INTO
+025400* WS-ARRAY BEFORE 3000-COMPUTE-LIS IS TRUSTED TO SCORE IT.
+025500*----------------------------------------------------------------
+025600 2600-VALIDATE-DATA.
+025700     IF WS-DATA-TRUNCATED
+025800         DISPLAY "LSINPUT HAS MORE THAN " WS-ARRAY-LENGTH-MAX
+025900             " VALUES - INPUT DECK EXCEEDS TABLE CAPACITY"
+026000         MOVE 16 TO RETURN-CODE
+026100         PERFORM 9000-TERMINATE THRU 9000-EXIT
+026200         STOP RUN
+026300     END-IF.
+026400     IF WS-ARRAY-LENGTH < 2
+026500         DISPLAY "LSINPUT HAS ONLY " WS-ARRAY-LENGTH
+026600             " VALUE(S) - AT LEAST 2 ARE NEEDED TO COMPUTE AN"
+026700             " INCREASING SUBSEQUENCE"
+026800         MOVE 16 TO RETURN-CODE
+026900         PERFORM 9000-TERMINATE THRU 9000-EXIT
+027000         STOP RUN
+027100     END-IF.
+027200 2600-EXIT.
+027300     EXIT.
+027400*----------------------------------------------------------------
+027500* 2500-CHECK-RESTART - LOOK FOR A CHECKPOINT LEFT BY A PRIOR RUN
+027600* THAT ABENDED PARTWAY THROUGH 3000-COMPUTE-LIS. A CHECKPOINT IS
+027700* ONLY HONORED WHEN ITS ARRAY LENGTH MATCHES TODAY'S INPUT AND
+027800* EVERY CHECKPOINTED INPUT VALUE MATCHES TODAY'S VALUE AT THE SAME
+027900* POSITION - A SUM OR OTHER ORDER-INSENSITIVE DIGEST WOULD LET TWO
+028000* DIFFERENT DECKS THAT HAPPEN TO TOTAL THE SAME (INCLUDING THE
+028100* SAME VALUES REORDERED) SILENTLY ADOPT EACH OTHER'S TABLES.
+028200*----------------------------------------------------------------
+028300 2500-CHECK-RESTART.
+028400     OPEN INPUT LS-CHECKPOINT-FILE.
+028500     IF LSCKPT-OK
+028600         READ LS-CHECKPOINT-FILE
+028700             AT END
+028800                 CONTINUE
+028900             NOT AT END
+029000                 IF CKPT-ARRAY-LENGTH = WS-ARRAY-LENGTH
+029100                     PERFORM 2520-MATCH-CKPT-ENTRY
+029200                         VARYING WS-CKPT-IDX FROM 1 BY 1
+029300                         UNTIL WS-CKPT-IDX > WS-ARRAY-LENGTH
+029400                         OR WS-CKPT-MISMATCH
+029500                     IF NOT WS-CKPT-MISMATCH
+029600                         PERFORM 2510-RESTORE-CKPT-ENTRY
+029700                             VARYING WS-CKPT-IDX FROM 1 BY 1
+029800                             UNTIL WS-CKPT-IDX > WS-ARRAY-LENGTH
+029900                         MOVE CKPT-POSITION-I TO WS-RESTART-I
+030000                         SET WS-CHECKPOINT-FOUND TO TRUE
+030100                     END-IF
+030200                 END-IF
+030300         END-READ
+030400         CLOSE LS-CHECKPOINT-FILE
+030500     END-IF.
+030600 2500-EXIT.
+030700     EXIT.
+030800 2520-MATCH-CKPT-ENTRY.
+030900     IF CKPT-INPUT-VALUE(WS-CKPT-IDX) NOT = WS-VALUE(WS-CKPT-IDX)
+031000         SET WS-CKPT-MISMATCH TO TRUE
+031100     END-IF.
+031200 2510-RESTORE-CKPT-ENTRY.
+031300     MOVE CKPT-LENGTH-VALUE(WS-CKPT-IDX)
+031400         TO WS-LENGTH-VALUE(WS-CKPT-IDX).
+031500     MOVE CKPT-PRED-VALUE(WS-CKPT-IDX)
+031600         TO WS-PRED-VALUE(WS-CKPT-IDX).
+031700*----------------------------------------------------------------
+031800* 3000-COMPUTE-LIS - STANDARD O(N**2) LONGEST INCREASING
+031900* SUBSEQUENCE LENGTH COMPUTATION OVER WS-ARRAY.
+032000*----------------------------------------------------------------
+032100 3000-COMPUTE-LIS.
+032200     IF WS-CHECKPOINT-FOUND
+032300         DISPLAY "RESUMING FROM CHECKPOINT AT POSITION "
+032400             WS-RESTART-I
+032500     ELSE
+032600         PERFORM 3100-FILL-ARRAY-ZERO
+032700             VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-ARRAY-LENGTH
+032800         MOVE 1 TO WS-LENGTH-VALUE(1)
+032900     END-IF.
+033000     PERFORM 3150-SCORE-ELEMENT
+033100         VARYING WS-I FROM WS-RESTART-I BY 1
+033200         UNTIL WS-I > WS-ARRAY-LENGTH.
+033300     MOVE 0 TO WS-LIS.
+033400     MOVE 1 TO WS-LIS-POSITION.
+033500     PERFORM 3200-MAX-LIS
+033600         VARYING WS-I FROM 1 BY 1
+033700         UNTIL WS-I > WS-ARRAY-LENGTH.
+033800 3000-EXIT.
+033900     EXIT.
+034000 3100-FILL-ARRAY-ZERO.
+034100     MOVE 0 TO WS-LENGTH-VALUE(WS-I).
+034200     MOVE 0 TO WS-PRED-VALUE(WS-I).
+034300*----------------------------------------------------------------
+034400* 3150-SCORE-ELEMENT - COMPUTE THE LONGEST RUN ENDING AT WS-I BY
+034500* CHECKING EVERY EARLIER POSITION AS A POSSIBLE PREDECESSOR.
+034600*----------------------------------------------------------------
+034700 3150-SCORE-ELEMENT.
+034800     PERFORM 3300-COMPARE-PREDECESSOR
+034900         VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-I.
+035000     COMPUTE WS-LENGTH-VALUE(WS-I) = WS-LENGTH-VALUE(WS-I) + 1.
+035100     DIVIDE WS-I BY WS-CHECKPOINT-INTERVAL
+035200         GIVING WS-CKPT-QUOTIENT REMAINDER WS-CKPT-REMAINDER.
+035300     IF WS-CKPT-REMAINDER = 0
+035400         PERFORM 3400-WRITE-CHECKPOINT THRU 3400-EXIT
+035500     END-IF.
+035600 3200-MAX-LIS.
+035700     IF WS-LIS < WS-LENGTH-VALUE(WS-I) THEN
+035800         MOVE WS-LENGTH-VALUE(WS-I) TO WS-LIS
+035900         MOVE WS-I TO WS-LIS-POSITION
+036000     END-IF.
+036100*----------------------------------------------------------------
+036200* 3300-COMPARE-PREDECESSOR - IF POSITION WS-J EXTENDS THE BEST
+036300* INCREASING RUN ENDING AT WS-I, RECORD WS-J AS ITS PREDECESSOR.
+036400*----------------------------------------------------------------
+036500 3300-COMPARE-PREDECESSOR.
+036600     IF WS-VALUE(WS-J) < WS-VALUE(WS-I)
+036700     AND WS-LENGTH-VALUE(WS-J) > WS-LENGTH-VALUE(WS-I)
+036800     THEN
+036900         MOVE WS-LENGTH-VALUE(WS-J) TO WS-LENGTH-VALUE(WS-I)
+037000         MOVE WS-J TO WS-PRED-VALUE(WS-I)
+037100     END-IF.
+037200*----------------------------------------------------------------
+037300* 3400-WRITE-CHECKPOINT - SNAPSHOT THE LENGTH/PREDECESSOR TABLES
+037400* AND THE NEXT POSITION TO SCORE, SO A RESTART CAN PICK UP HERE
+037500* INSTEAD OF FROM WS-I = 2.
+037600*----------------------------------------------------------------
+037700 3400-WRITE-CHECKPOINT.
+037800     COMPUTE CKPT-POSITION-I = WS-I + 1.
+037900     MOVE 1 TO CKPT-POSITION-J.
+038000     MOVE WS-ARRAY-LENGTH TO CKPT-ARRAY-LENGTH.
+038100     PERFORM 3410-COPY-CKPT-ENTRY
+038200         VARYING WS-CKPT-IDX FROM 1 BY 1
+038300         UNTIL WS-CKPT-IDX > WS-ARRAY-LENGTH.
+038400     OPEN OUTPUT LS-CHECKPOINT-FILE.
+038500     WRITE LS-CHECKPOINT-RECORD.
+038600     CLOSE LS-CHECKPOINT-FILE.
+038700 3400-EXIT.
+038800     EXIT.
+038900 3410-COPY-CKPT-ENTRY.
+039000     MOVE WS-LENGTH-VALUE(WS-CKPT-IDX)
+039100         TO CKPT-LENGTH-VALUE(WS-CKPT-IDX).
+039200     MOVE WS-PRED-VALUE(WS-CKPT-IDX)
+039300         TO CKPT-PRED-VALUE(WS-CKPT-IDX).
+039400     MOVE WS-VALUE(WS-CKPT-IDX)
+039500         TO CKPT-INPUT-VALUE(WS-CKPT-IDX).
+039600*----------------------------------------------------------------
+039700* 3900-CLEAR-CHECKPOINT - 3000-COMPUTE-LIS HAS FINISHED SCORING
+039800* THE WHOLE ARRAY, SO ANY CHECKPOINT LEFT BEHIND BY THIS OR AN
+039900* EARLIER RUN IS NO LONGER NEEDED. ONLY CALLED AFTER A SUCCESSFUL
+040000* COMPUTE - NEVER FROM 9000-TERMINATE - SO A RUN THAT FAILS
+040100* BEFORE REACHING 3000-COMPUTE-LIS CANNOT WIPE OUT A CHECKPOINT
+040200* LEFT BY AN EARLIER ABENDED RUN.
+040300*----------------------------------------------------------------
+040400 3900-CLEAR-CHECKPOINT.
+040500     OPEN OUTPUT LS-CHECKPOINT-FILE.
+040600     CLOSE LS-CHECKPOINT-FILE.
+040700*----------------------------------------------------------------
+040800* 4000-BACKTRACE-SUBSEQ - WALK THE WS-PRED-VALUE CHAIN BACKWARD
+040900* FROM WS-LIS-POSITION TO RECOVER THE ACTUAL QUALIFYING POSITIONS,
+041000* LEFT TO RIGHT, IN WS-SUBSEQ-POSITION.
+041100*----------------------------------------------------------------
+041200 4000-BACKTRACE-SUBSEQ.
+041300     MOVE WS-LIS-POSITION TO WS-I.
+041400     MOVE WS-LIS TO WS-K.
+041500     PERFORM 4100-BACKTRACE-STEP UNTIL WS-I = 0.
+041600 4000-EXIT.
+041700     EXIT.
+041800 4100-BACKTRACE-STEP.
+041900     MOVE WS-I TO WS-SUBSEQ-POSITION(WS-K).
+042000     SUBTRACT 1 FROM WS-K.
+042100     MOVE WS-PRED-VALUE(WS-I) TO WS-I.
+042200*----------------------------------------------------------------
+042300* 5000-WRITE-REPORT - WRITE THE HEADING AND ONE DETAIL LINE PER
+042400* POSITION IN THE QUALIFYING SUBSEQUENCE TO LS-REPORT-FILE.
+042500*----------------------------------------------------------------
+042600 5000-WRITE-REPORT.
+042700     MOVE WS-CURRENT-DATE-NUM TO RH1-DATE.
+042800     MOVE WS-REPORT-HEADING-1 TO LS-REPORT-RECORD.
+042900     WRITE LS-REPORT-RECORD.
+043000     MOVE WS-ARRAY-LENGTH TO RH2-ARRAY-LENGTH.
+043100     MOVE WS-LIS TO RH2-LIS.
+043200     MOVE WS-REPORT-HEADING-2 TO LS-REPORT-RECORD.
+043300     WRITE LS-REPORT-RECORD.
+043400     PERFORM 5100-WRITE-SUBSEQ-LINE
+043500         VARYING WS-K FROM 1 BY 1 UNTIL WS-K > WS-LIS.
+043600     MOVE WS-CURRENT-DATE-NUM TO RT-DATE.
+043700     MOVE WS-REPORT-TRAILER TO LS-REPORT-RECORD.
+043800     WRITE LS-REPORT-RECORD.
+043900 5000-EXIT.
+044000     EXIT.
+044100 5100-WRITE-SUBSEQ-LINE.
+044200     MOVE WS-SUBSEQ-POSITION(WS-K) TO RD-POSITION.
+044300     MOVE WS-VALUE(WS-SUBSEQ-POSITION(WS-K)) TO RD-VALUE.
+044400     MOVE WS-REPORT-DETAIL TO LS-REPORT-RECORD.
+044500     WRITE LS-REPORT-RECORD.
+044600*----------------------------------------------------------------
+044700* 6000-WRITE-AUDIT - APPEND THIS RUN'S TIMESTAMP, FULL INPUT
+044800* ARRAY AND LIS RESULT TO LS-AUDIT-FILE SO A RUN CAN BE PULLED
+044900* BACK UP LONG AFTER ITS CONSOLE OUTPUT AND REPORT ARE GONE.
+045000*----------------------------------------------------------------
+045100 6000-WRITE-AUDIT.
+045200     OPEN EXTEND LS-AUDIT-FILE.
+045300     IF LSAUDIT-NOT-FOUND
+045400         OPEN OUTPUT LS-AUDIT-FILE
+045500     END-IF.
+045600     IF NOT LSAUDIT-OK
+045700         DISPLAY "LSAUDIT OPEN FAILED, STATUS=" WS-LSAUDIT-STATUS
+045800         MOVE 16 TO RETURN-CODE
+045900         PERFORM 9000-TERMINATE THRU 9000-EXIT
+046000         STOP RUN
+046100     END-IF.
+046200     MOVE WS-CURRENT-DATE-NUM TO AH-DATE.
+046300     MOVE WS-CURRENT-TIME TO AH-TIME.
+046400     MOVE WS-AUDIT-HEADING TO LS-AUDIT-RECORD.
+046500     WRITE LS-AUDIT-RECORD.
+046600     MOVE WS-ARRAY-LENGTH TO AL-LENGTH.
+046700     MOVE WS-AUDIT-LENGTH-LINE TO LS-AUDIT-RECORD.
+046800     WRITE LS-AUDIT-RECORD.
+046900     PERFORM 6100-WRITE-AUDIT-VALUE
+047000         VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-ARRAY-LENGTH.
+047100     MOVE WS-LIS TO AR-LIS.
+047200     MOVE WS-AUDIT-RESULT-LINE TO LS-AUDIT-RECORD.
+047300     WRITE LS-AUDIT-RECORD.
+047400     MOVE WS-AUDIT-TRAILER TO LS-AUDIT-RECORD.
+047500     WRITE LS-AUDIT-RECORD.
+047600     CLOSE LS-AUDIT-FILE.
+047700 6000-EXIT.
+047800     EXIT.
+047900 6100-WRITE-AUDIT-VALUE.
+048000     MOVE WS-I TO AV-POSITION.
+048100     MOVE WS-VALUE(WS-I) TO AV-VALUE.
+048200     MOVE WS-AUDIT-VALUE-LINE TO LS-AUDIT-RECORD.
+048300     WRITE LS-AUDIT-RECORD.
+048400*----------------------------------------------------------------
+048500* 9000-TERMINATE - CLOSE ALL OPEN FILES BEFORE STOP RUN. CALLED
+048600* BOTH ON NORMAL COMPLETION AND FROM ANY ERROR PATH THAT HAS
+048700* ALREADY OPENED LS-INPUT-FILE/LS-REPORT-FILE, SO EACH CLOSE IS
+048800* GUARDED BY THE SWITCH THAT RECORDS WHETHER ITS OPEN SUCCEEDED.
+048900* DOES NOT TOUCH LS-CHECKPOINT-FILE - A RUN THAT FAILS BEFORE
+049000* 3000-COMPUTE-LIS FINISHES MUST LEAVE ANY CHECKPOINT FROM AN
+049100* EARLIER ABENDED RUN INTACT FOR THE NEXT RESTART. THE CHECKPOINT
+049200* IS ONLY CLEARED BY 3900-CLEAR-CHECKPOINT, ON SUCCESSFUL
+049300* COMPLETION OF 3000-COMPUTE-LIS.
+049400*----------------------------------------------------------------
+049500 9000-TERMINATE.
+049600     IF WS-LSINPUT-IS-OPEN
+049700         CLOSE LS-INPUT-FILE
+049800     END-IF.
+049900     IF WS-LSREPORT-IS-OPEN
+050000         CLOSE LS-REPORT-FILE
+050100     END-IF.
+050200 9000-EXIT.
+050300     EXIT.
+050400 END PROGRAM LONGSUBQ.
